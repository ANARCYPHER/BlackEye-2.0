@@ -0,0 +1,251 @@
+* ----------------------------------------------------------
+* CBDEPT1 IS A COMPANION REPORT PROGRAM TO CBDEM1. IT JOINS
+* EMP TO DEPT THE SAME WAY CBDEM1'S SQL-SEL DOES FOR A SINGLE
+* DEPTNO, BUT LISTS EVERY EMPLOYEE, GROUPED AND SORTED BY
+* DNAME, WITH JOB AND SAL. A SALARY SUBTOTAL IS PRINTED AT
+* EACH DEPARTMENT BREAK, AND A GRAND TOTAL AT THE END, SO
+* THE OUTPUT CAN BE HANDED TO A DEPARTMENT HEAD AS A PRINTED
+* ROSTER INSTEAD OF RE-RUNNING ONE-OFF SELECTS BY HAND.
+*
+* THE SORTING AND DEPARTMENT GROUPING IS DONE BY THE DATABASE
+* (ORDER BY DNAME, ENAME ON SQL-ROSTER) - CBDEPT1 JUST WATCHES
+* FOR DNAME TO CHANGE AS IT FETCHES ROWS AND TREATS THAT AS A
+* CONTROL BREAK, THE SAME WAY A CLASSIC COBOL REPORT WOULD.
+*
+* THE REPORT IS WRITTEN TO ROSTER-FILE AND ALSO ECHOED TO THE
+* TERMINAL SO AN OPERATOR CAN WATCH IT RUN.
+*-----------------------------------------------------------
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.  CBDEPT1.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT ROSTER-FILE ASSIGN TO "CBDEPT1.LST"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS ROSTER-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+
+ FD  ROSTER-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  ROSTER-LINE             PIC X(80).
+
+ WORKING-STORAGE SECTION.
+
+ 01  LDA.
+     02   LDA-V2RC       PIC S9(4) COMP.
+     02   FILLER         PIC X(10).
+     02   LDA-RC         PIC S9(4) COMP.
+     02   FILLER         PIC X(50).
+ 01  HDA                 PIC X(512).
+
+ 01  CURSOR-1.
+     02   C-V2RC         PIC S9(4) COMP.
+     02   C-TYPE         PIC S9(4) COMP.
+     02   C-ROWS         PIC S9(9) COMP.
+     02   C-OFFS         PIC S9(4) COMP.
+     02   C-FNC          PIC S9(4) COMP.
+     02   C-RC           PIC S9(4) COMP.
+     02   FILLER         PIC X(50).
+
+ COPY CBLOGON.
+ 77   CONN               PIC S9(9) VALUE 0 COMP.
+ 77   CONN-L             PIC S9(9) VALUE 0 COMP.
+ 77   CONN-MODE          PIC S9(9) VALUE 0 COMP.
+
+* JOINS EMP TO DEPT THE SAME WAY CBDEM1'S SQL-SEL DOES, BUT
+* FOR EVERY ROW INSTEAD OF ONE DEPTNO, SORTED FOR THE CONTROL
+* BREAK BELOW.
+ 77   SQL-ROSTER         PIC X(116) VALUE
+         "SELECT DEPT.DNAME,EMP.ENAME,EMP.JOB,EMP.SAL FROM EMP,DEPT
+-        " WHERE EMP.DEPTNO=DEPT.DEPTNO ORDER BY DEPT.DNAME,EMP.ENAME".
+ 77   SQL-ROSTER-L       PIC S9(9) VALUE 116 COMP.
+
+ 77   R-DNAME            PIC X(15).
+ 77   R-ENAME            PIC X(12).
+ 77   R-JOB              PIC X(12).
+ 77   R-SAL              PIC X(10).
+ 77   R-SAL-N            PIC S9(7)V99 COMP-3.
+
+ 77   R-DNAME-L          PIC S9(9) VALUE 15 COMP.
+ 77   R-ENAME-L          PIC S9(9) VALUE 12 COMP.
+ 77   R-JOB-L            PIC S9(9) VALUE 12 COMP.
+ 77   R-SAL-L            PIC S9(9) VALUE 10 COMP.
+
+ 77   BREAK-DNAME        PIC X(15) VALUE SPACES.
+ 77   DEPT-SUBTOTAL       PIC S9(7)V99 COMP-3 VALUE 0.
+ 77   GRAND-TOTAL         PIC S9(9)V99 COMP-3 VALUE 0.
+ 77   DEPT-COUNT          PIC S9(9) COMP VALUE 0.
+ 77   FIRST-ROW-SW         PIC X    VALUE "Y".
+ 77   MORE-ROWS-SW         PIC X    VALUE "Y".
+
+ 77   INTEGER            PIC S9(9) COMP VALUE 3.
+ 77   ASC                PIC S9(9) COMP VALUE 1.
+ 77   ZERO-A             PIC S9(9) COMP VALUE 0.
+ 77   ZERO-B             PIC S9(4) COMP VALUE 0.
+ 77   ONE                PIC S9(9) COMP VALUE 1.
+ 77   TWO                PIC S9(9) COMP VALUE 2.
+ 77   THREE              PIC S9(9) COMP VALUE 3.
+ 77   FOUR               PIC S9(9) COMP VALUE 4.
+ 77   ERR-RC             PIC S9(4) COMP.
+ 77   ERR-RC-D           PIC ZZZ9.
+ 77   ROSTER-STATUS      PIC XX    VALUE "00".
+
+ 01  PRINT-LINE.
+     02   PL-DNAME       PIC X(15).
+     02   FILLER         PIC X(1)  VALUE SPACES.
+     02   PL-ENAME       PIC X(12).
+     02   FILLER         PIC X(1)  VALUE SPACES.
+     02   PL-JOB         PIC X(12).
+     02   FILLER         PIC X(1)  VALUE SPACES.
+     02   PL-SAL         PIC $$,$$$,$$9.99.
+     02   FILLER         PIC X(25) VALUE SPACES.
+
+ 01  SUBTOTAL-LINE.
+     02   FILLER         PIC X(28) VALUE SPACES.
+     02   FILLER         PIC X(12) VALUE
+                           "   Subtotal:".
+     02   FILLER         PIC X(1)  VALUE SPACES.
+     02   ST-SAL         PIC $$,$$$,$$9.99.
+     02   FILLER         PIC X(26) VALUE SPACES.
+
+ 01  GRAND-TOTAL-LINE.
+     02   FILLER         PIC X(40) VALUE SPACES.
+     02   FILLER         PIC X(13) VALUE
+                           "Grand Total: ".
+     02   GT-SAL         PIC $,$$$,$$$,$$9.99.
+
+ 01  HEADING-LINE-1       PIC X(80) VALUE
+         "Department        Employee     Job            Salary".
+ 01  HEADING-LINE-2       PIC X(80) VALUE
+         "----------------- ------------ ------------ ----------".
+
+ PROCEDURE DIVISION.
+ BEGIN.
+     PERFORM CONNECT-TO-ORACLE.
+     IF LDA-RC NOT = ZERO-B
+         PERFORM DISPLAY-ORA-ERROR
+         STOP RUN
+     END-IF.
+
+     OPEN OUTPUT ROSTER-FILE.
+     IF ROSTER-STATUS NOT = "00"
+         DISPLAY "Unable to open " "CBDEPT1.LST" " - report aborted."
+         PERFORM DISCONNECT-FROM-ORACLE
+         STOP RUN
+     END-IF.
+
+     PERFORM OPEN-ROSTER-CURSOR.
+     PERFORM PRINT-REPORT-HEADING.
+     PERFORM FETCH-NEXT-ROW.
+     PERFORM UNTIL MORE-ROWS-SW NOT = "Y"
+         PERFORM PROCESS-ROSTER-ROW
+         PERFORM FETCH-NEXT-ROW
+     END-PERFORM.
+     IF FIRST-ROW-SW NOT = "Y"
+         PERFORM PRINT-DEPT-SUBTOTAL
+     END-IF.
+     PERFORM PRINT-GRAND-TOTAL.
+
+     CLOSE ROSTER-FILE.
+     CALL "OCLOSE" USING CURSOR-1.
+     PERFORM DISCONNECT-FROM-ORACLE.
+     STOP RUN.
+
+* ----------------------------------------------------------
+* PROCESS-ROSTER-ROW does the control break: whenever DNAME
+* changes from the row before it, the prior department's
+* subtotal is printed and a new one starts accumulating.
+* ----------------------------------------------------------
+ PROCESS-ROSTER-ROW.
+     IF FIRST-ROW-SW = "Y"
+         MOVE R-DNAME TO BREAK-DNAME
+         MOVE "N" TO FIRST-ROW-SW
+     ELSE
+         IF R-DNAME NOT = BREAK-DNAME
+             PERFORM PRINT-DEPT-SUBTOTAL
+             MOVE R-DNAME TO BREAK-DNAME
+         END-IF
+     END-IF.
+     MOVE FUNCTION NUMVAL(R-SAL) TO R-SAL-N.
+     PERFORM PRINT-DETAIL-LINE.
+     ADD R-SAL-N TO DEPT-SUBTOTAL.
+     ADD R-SAL-N TO GRAND-TOTAL.
+
+ PRINT-DETAIL-LINE.
+     MOVE R-DNAME TO PL-DNAME.
+     MOVE R-ENAME TO PL-ENAME.
+     MOVE R-JOB   TO PL-JOB.
+     MOVE R-SAL-N TO PL-SAL.
+     PERFORM WRITE-REPORT-LINE.
+
+ PRINT-DEPT-SUBTOTAL.
+     MOVE DEPT-SUBTOTAL TO ST-SAL.
+     MOVE SUBTOTAL-LINE TO ROSTER-LINE.
+     WRITE ROSTER-LINE.
+     DISPLAY SUBTOTAL-LINE.
+     MOVE 0 TO DEPT-SUBTOTAL.
+
+ PRINT-GRAND-TOTAL.
+     MOVE GRAND-TOTAL TO GT-SAL.
+     MOVE GRAND-TOTAL-LINE TO ROSTER-LINE.
+     WRITE ROSTER-LINE.
+     DISPLAY GRAND-TOTAL-LINE.
+
+ PRINT-REPORT-HEADING.
+     MOVE HEADING-LINE-1 TO ROSTER-LINE.
+     WRITE ROSTER-LINE.
+     DISPLAY HEADING-LINE-1.
+     MOVE HEADING-LINE-2 TO ROSTER-LINE.
+     WRITE ROSTER-LINE.
+     DISPLAY HEADING-LINE-2.
+
+ WRITE-REPORT-LINE.
+     MOVE PRINT-LINE TO ROSTER-LINE.
+     WRITE ROSTER-LINE.
+     DISPLAY PRINT-LINE.
+
+* ----------------------------------------------------------
+* OPEN-ROSTER-CURSOR parses and executes SQL-ROSTER once;
+* FETCH-NEXT-ROW pulls one row at a time off CURSOR-1.
+* ----------------------------------------------------------
+ OPEN-ROSTER-CURSOR.
+     CALL "OOPEN" USING CURSOR-1 LDA.
+     CALL "OSQL3" USING CURSOR-1 SQL-ROSTER SQL-ROSTER-L
+         INTEGER ASC.
+     CALL "ODSRBN" USING CURSOR-1 ONE R-DNAME R-DNAME-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-1 TWO R-ENAME R-ENAME-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-1 THREE R-JOB R-JOB-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-1 FOUR R-SAL R-SAL-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-1 ONE ZERO-A.
+
+ FETCH-NEXT-ROW.
+     CALL "OFEN" USING CURSOR-1 ONE.
+     IF C-RC OF CURSOR-1 = ZERO-B
+         MOVE "Y" TO MORE-ROWS-SW
+     ELSE
+         MOVE "N" TO MORE-ROWS-SW
+     END-IF.
+
+ CONNECT-TO-ORACLE.
+     MOVE SPACES TO HDA.
+     CALL "OLON" USING LDA HDA USER-ID USER-ID-L PSW PSW-L
+         CONN CONN-L CONN-MODE.
+
+ DISCONNECT-FROM-ORACLE.
+     CALL "OLOGOF" USING LDA.
+
+ DISPLAY-ORA-ERROR.
+     MOVE LDA-RC TO ERR-RC.
+     MOVE ERR-RC TO ERR-RC-D.
+     DISPLAY "ORACLE ERROR - RETURN CODE: " ERR-RC-D.
