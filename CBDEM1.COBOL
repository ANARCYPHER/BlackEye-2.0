@@ -12,19 +12,72 @@
 *		 Enter employee dept  :
 *
 * TO EXIT THE PROGRAM, ENTER A CARRIAGE RETURN AT THE
-* PROMPT FOR EMPLOYEE NAME. IF THE ROW IS SUCCESSFULLY 
+* PROMPT FOR EMPLOYEE NAME. IF THE ROW IS SUCCESSFULLY
 * INSERTED, THE FOLLOWING IS PRINTED:
 *
 * ENAME added to DNAME department as employee # NNNNN
 *
 * THE MAXIMUM LENGTHS OF THE 'ENAME', 'JOB', AND 'DNAME'
 * COLUMNS WILL BE DETERMINED BY THE ODESCR CALL.
+*
+* BATCH MODE: instead of prompting a terminal operator one row at a
+* time, CBDEM1 can read a sequential file of ENAME/JOB/SAL/DEPTNO
+* records and load them all in one run. Answer the "Batch load from
+* input file" prompt with Y to use it. Each row reuses the same
+* dept-exists check (LOOKUP-DEPT) and EMPNO assignment/dup-key-retry
+* logic (GET-NEXT-EMPNO/INSERT-EMPLOYEE) the interactive add flow
+* uses; any row batch can't load (bad dept, blank name, unrecognized
+* job, out-of-band salary) is skipped with a message identifying
+* which input record and why, instead of the whole run bailing out.
+*
+* LOGON: the connect user/password default to the CBLOGON copybook's
+* SCOTT/tiger but can be overridden at run time without a recompile
+* by passing a "USERID/PASSWORD" JCL PARM - e.g. PARM='QAUSER/qapw'
+* to run the exact same load against the QA copy of EMP/DEPT.
+*
+* AUDIT TRAIL: every add attempt - successful, duplicate-name
+* warning, or rejected (bad dept, blank name, unrecognized job,
+* out-of-band salary) - is appended to CBDEM1.AUD with a timestamp,
+* the connected USER-ID as operator id, and an AU-STATUS/AU-REASON
+* pair, so a later question like "who entered employee 7934 and
+* when" has an answer even weeks after the terminal output scrolled
+* away.
 *-----------------------------------------------------------
 
  IDENTIFICATION DIVISION.
  PROGRAM-ID.  CBDEM1.
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT BATCH-IN-FILE ASSIGN TO "CBDEM1.IN"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS BATCH-IN-STATUS.
+     SELECT AUDIT-FILE ASSIGN TO "CBDEM1.AUD"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS AUDIT-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+
+ FD  BATCH-IN-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  BATCH-IN-RECORD.
+     02   BI-ENAME       PIC X(12).
+     02   BI-JOB         PIC X(12).
+     02   BI-SAL         PIC X(10).
+     02   BI-DEPTNO      PIC X(10).
+
+ FD  AUDIT-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  AUDIT-RECORD.
+     02   AU-TIMESTAMP          PIC X(21).
+     02   AU-USERID             PIC X(10).
+     02   AU-EMPNO              PIC 9(9).
+     02   AU-ENAME              PIC X(12).
+     02   AU-DEPTNO             PIC X(10).
+     02   AU-STATUS             PIC X(8).
+     02   AU-REASON             PIC X(40).
+
  WORKING-STORAGE SECTION.
 
  01  LDA.
@@ -39,7 +92,7 @@
      02   C-TYPE         PIC S9(4) COMP.
      02   C-ROWS         PIC S9(9) COMP.
      02   C-OFFS         PIC S9(4) COMP.
-     02   C-FNC          PIC S9(4) COMP.      
+     02   C-FNC          PIC S9(4) COMP.
      02   C-RC           PIC S9(4) COMP.
      02   FILLER         PIC X(50).
  01  CURSOR-2.
@@ -50,15 +103,39 @@
      02   C-FNC          PIC S9(4) COMP.
      02   C-RC           PIC S9(4) COMP.
      02   FILLER         PIC X(50).
+ 01  CURSOR-3.
+     02   C-V2RC         PIC S9(4) COMP.
+     02   C-TYPE         PIC S9(4) COMP.
+     02   C-ROWS         PIC S9(9) COMP.
+     02   C-OFFS         PIC S9(4) COMP.
+     02   C-FNC          PIC S9(4) COMP.
+     02   C-RC           PIC S9(4) COMP.
+     02   FILLER         PIC X(50).
+ 01  CURSOR-4.
+     02   C-V2RC         PIC S9(4) COMP.
+     02   C-TYPE         PIC S9(4) COMP.
+     02   C-ROWS         PIC S9(9) COMP.
+     02   C-OFFS         PIC S9(4) COMP.
+     02   C-FNC          PIC S9(4) COMP.
+     02   C-RC           PIC S9(4) COMP.
+     02   FILLER         PIC X(50).
+ 01  CURSOR-5.
+     02   C-V2RC         PIC S9(4) COMP.
+     02   C-TYPE         PIC S9(4) COMP.
+     02   C-ROWS         PIC S9(9) COMP.
+     02   C-OFFS         PIC S9(4) COMP.
+     02   C-FNC          PIC S9(4) COMP.
+     02   C-RC           PIC S9(4) COMP.
+     02   FILLER         PIC X(50).
 
- 77   USER-ID            PIC X(5)  VALUE "SCOTT".
- 77   USER-ID-L          PIC S9(9) VALUE 5 COMP.
- 77   PSW                PIC X(5)  VALUE "tiger".
- 77   PSW-L              PIC S9(9) VALUE 5 COMP.
+ COPY CBLOGON.
+ 77   LOGON-PARM-SW      PIC X     VALUE "N".
+ 77   WS-LEN-IDX         PIC S9(9) COMP VALUE 0.
+ 77   WS-LEN-FOUND-SW    PIC X     VALUE "N".
  77   CONN               PIC S9(9) VALUE 0 COMP.
  77   CONN-L             PIC S9(9) VALUE 0 COMP.
  77   CONN-MODE          PIC S9(9) VALUE 0 COMP.
- 
+
  77   SQL-SEL            PIC X(38) VALUE
          "SELECT DNAME FROM DEPT WHERE DEPTNO=:1".
  77   SQL-SEL-L          PIC S9(9) VALUE 38 COMP.
@@ -68,14 +145,30 @@
 -        " VALUES (:EMPNO,:ENAME,:JOB,:SAL,:DEPTNO)".
  77   SQL-INS-L          PIC S9(9) VALUE 150 COMP.
 
- 77   SQL-SELMAX         PIC X(33) VALUE
-         "SELECT NVL(MAX(EMPNO),0) FROM EMP".
- 77   SQL-SELMAX-L       PIC S9(9) VALUE 33 COMP.
+ 77   SQL-NEXTEMPNO      PIC X(38) VALUE
+         "SELECT EMP_EMPNO_SEQ.NEXTVAL FROM DUAL".
+ 77   SQL-NEXTEMPNO-L    PIC S9(9) VALUE 38 COMP.
 
  77   SQL-SELEMP         PIC X(26) VALUE
          "SELECT ENAME,JOB FROM EMP".
  77   SQL-SELEMP-L       PIC S9(9) VALUE 26 COMP.
- 
+
+* Cross-checks the name being keyed/loaded against current EMP rows
+* before insert - see CHECK-DUPLICATE-NAME.
+ 77   SQL-SELEMP2        PIC X(47) VALUE
+         "SELECT ENAME,JOB,DEPTNO FROM EMP WHERE ENAME=:1".
+ 77   SQL-SELEMP2-L      PIC S9(9) VALUE 47 COMP.
+
+* Looks up the salary band for JOB - see CHECK-JOB-GRADE.
+ 77   SQL-SELGRADE       PIC X(47) VALUE
+         "SELECT MINSAL,MAXSAL FROM JOBGRADE WHERE JOB=:1".
+ 77   SQL-SELGRADE-L     PIC S9(9) VALUE 47 COMP.
+
+* Lists the current roster of a department - see SHOW-DEPT-ROSTER.
+ 77   SQL-SELROSTER      PIC X(52) VALUE
+         "SELECT ENAME FROM EMP WHERE DEPTNO=:1 ORDER BY ENAME".
+ 77   SQL-SELROSTER-L    PIC S9(9) VALUE 52 COMP.
+
  77   EMPNO              PIC S9(9) COMP.
  77   EMPNO-D            PIC ZZZZ9.
  77   ENAME              PIC X(12).
@@ -94,6 +187,9 @@
  77   DEPTNO-L           PIC S9(9) VALUE 10 COMP.
  77   DNAME-L            PIC S9(9) VALUE 15 COMP.
  77   DNAME-SIZE         PIC S9(4) COMP.
+ 77   CBUF-L             PIC S9(9) VALUE 10 COMP.
+ 77   FMT-L              PIC S9(9) VALUE 6 COMP.
+ 77   FMT-TYPE           PIC S9(4) COMP.
  77   EMPNO-N            PIC X(6) VALUE ":EMPNO".
  77   ENAME-N            PIC X(6) VALUE ":ENAME".
  77   JOB-N              PIC X(4) VALUE ":JOB".
@@ -104,22 +200,24 @@
  77   JOB-N-L            PIC S9(9) VALUE 4 COMP.
  77   SAL-N-L            PIC S9(9) VALUE 4 COMP.
  77   DEPTNO-N-L         PIC S9(9) VALUE 7 COMP.
- 
+
  77   INTEGER            PIC S9(9) COMP VALUE 3.
  77   ASC                PIC S9(9) COMP VALUE 1.
  77   ZERO-A             PIC S9(9) COMP VALUE 0.
  77   ZERO-B             PIC S9(4) COMP VALUE 0.
  77   ONE                PIC S9(9) COMP VALUE 1.
  77   TWO                PIC S9(9) COMP VALUE 2.
+ 77   THREE              PIC S9(9) COMP VALUE 3.
  77   FOUR               PIC S9(9) COMP VALUE 4.
  77   SIX                PIC S9(9) COMP VALUE 6.
  77   EIGHT              PIC S9(9) COMP VALUE 8.
+ 77   DUP-KEY-ERROR      PIC S9(4) COMP VALUE 1.
  77   ERR-RC             PIC S9(4) COMP.
  77   ERR-FNC            PIC S9(4) COMP.
  77   ERR-RC-D           PIC ZZZ9.
  77   ERR-FNC-D          PIC ZZ9.
  77   MSGBUF             PIC X(160).
- 77   MSGBUF-L           PIC S9(9) COMP VALUE 160. 
+ 77   MSGBUF-L           PIC S9(9) COMP VALUE 160.
 
  77   ASK-EMP            PIC X(25) VALUE
                            "Enter employee name: ".
@@ -129,6 +227,654 @@
                            "Enter employee salary: ".
  77   ASK-DEPTNO         PIC X(25) VALUE
                            "Enter employee dept: ".
+ 77   ASK-BATCH          PIC X(42) VALUE
+                           "Batch load from input file (Y/N): ".
+
+ 77   DEPT-FOUND-SW      PIC X     VALUE "N".
+ 77   INSERT-DONE-SW     PIC X     VALUE "N".
+ 77   INSERT-SKIPPED-SW  PIC X     VALUE "N".
+ 77   DUP-FOUND-SW       PIC X     VALUE "N".
+ 77   DUP-ENAME          PIC X(12).
+ 77   DUP-JOB            PIC X(12).
+ 77   DUP-DEPTNO         PIC X(10).
+ 77   DUP-CONTINUE-ANS   PIC X     VALUE "Y".
+ 77   GRADE-FOUND-SW     PIC X     VALUE "N".
+ 77   JOB-REJECT-SW      PIC X     VALUE "N".
+ 77   GRADE-MINSAL       PIC X(10).
+ 77   GRADE-MAXSAL       PIC X(10).
+ 77   GRADE-MINSAL-N     PIC S9(7)V99 COMP-3.
+ 77   GRADE-MAXSAL-N     PIC S9(7)V99 COMP-3.
+ 77   GRADE-SAL-L        PIC S9(9) VALUE 10 COMP.
+ 77   SAL-NUM            PIC S9(7)V99 COMP-3 VALUE 0.
+ 77   WS-AUDIT-STATUS    PIC X(8).
+ 77   WS-AUDIT-REASON    PIC X(40).
+ 77   WS-ENAME-LEN       PIC S9(4) COMP VALUE 0.
+ 77   WS-JOB-LEN         PIC S9(4) COMP VALUE 0.
+ 77   WS-OVERFLOW-SW     PIC X     VALUE "N".
+ 77   ENAME-SIZE-D       PIC ZZZ9.
+ 77   JOB-SIZE-D         PIC ZZZ9.
+ 77   BATCH-ANS          PIC X     VALUE "N".
+ 77   BATCH-SW           PIC X     VALUE "N".
+ 77   BATCH-EOF-SW       PIC X     VALUE "N".
+
+ 77   BATCH-IN-STATUS    PIC XX    VALUE "00".
+ 77   AUDIT-STATUS       PIC XX    VALUE "00".
+ 77   WS-BATCH-SEQNO     PIC 9(9)  VALUE 0.
+
+* ----------------------------------------------------------
+* End-of-run hire summary (req 007) - TALLY-HIRE-FOR-SUMMARY adds
+* to WS-SUMMARY-TABLE once per successful INSERT-EMPLOYEE; hires can
+* land in any DEPTNO order (interactive keying or an unsorted batch
+* file), so a small accumulator table is kept instead of relying on
+* a sorted break like CBDEPT1's report does.
+* ----------------------------------------------------------
+ 01  WS-SUMMARY-TABLE.
+     02   WS-SUMMARY-ENTRY OCCURS 50 TIMES INDEXED BY WS-SUM-IDX.
+         03   WS-SUM-DEPTNO  PIC X(10).
+         03   WS-SUM-DNAME   PIC X(15).
+         03   WS-SUM-COUNT   PIC S9(9) COMP VALUE 0.
+ 77   WS-SUMMARY-COUNT   PIC S9(9) COMP VALUE 0.
+ 77   WS-TOTAL-HIRES     PIC S9(9) COMP VALUE 0.
+ 77   WS-TOTAL-HIRES-D   PIC ZZZZ9.
+ 77   WS-SUM-COUNT-D     PIC ZZZ9.
+ 77   WS-SUM-FOUND-SW    PIC X     VALUE "N".
+
+ 77   ROSTER-ENAME       PIC X(12).
+ 77   ROSTER-MORE-SW     PIC X     VALUE "N".
+
+* Standard IBM JCL PARM linkage: the first halfword is the binary
+* length of the text that follows, e.g. PARM='QAUSER/qapw' arrives as
+* LS-PARM-LEN = 11 and LS-PARM-TEXT = "QAUSER/qapw" padded with spaces.
+ LINKAGE SECTION.
+ 01  LS-LOGON-PARM.
+     02   LS-PARM-LEN     PIC S9(4) COMP.
+     02   LS-PARM-TEXT    PIC X(78).
 
- PROCEDURE DIVISION.
+ PROCEDURE DIVISION USING LS-LOGON-PARM.
  BEGIN.
+     PERFORM APPLY-LOGON-PARM.
+     PERFORM CONNECT-TO-ORACLE.
+     IF LDA-RC NOT = ZERO-B
+         PERFORM DISPLAY-ORA-ERROR
+         STOP RUN
+     END-IF.
+
+     PERFORM OPEN-SQL-CURSORS.
+     PERFORM DESCRIBE-COLUMNS.
+     PERFORM OPEN-AUDIT-LOG.
+
+     DISPLAY ASK-BATCH WITH NO ADVANCING.
+     ACCEPT BATCH-ANS.
+     IF BATCH-ANS = "Y" OR BATCH-ANS = "y"
+         MOVE "Y" TO BATCH-SW
+         PERFORM BATCH-LOAD
+     ELSE
+         PERFORM INTERACTIVE-LOAD
+     END-IF.
+
+     PERFORM PRINT-RUN-SUMMARY.
+     PERFORM CLOSE-AUDIT-LOG.
+     PERFORM CLOSE-SQL-CURSORS.
+     PERFORM DISCONNECT-FROM-ORACLE.
+     STOP RUN.
+
+* ----------------------------------------------------------
+* INTERACTIVE-LOAD is the original single-row operator flow:
+* keep prompting until a blank ENAME is entered.
+* ----------------------------------------------------------
+ INTERACTIVE-LOAD.
+     PERFORM PROMPT-FOR-EMPLOYEE.
+     PERFORM UNTIL ENAME = SPACES
+         PERFORM LOOKUP-DEPT
+         IF DEPT-FOUND-SW = "Y"
+             PERFORM SHOW-DEPT-ROSTER
+             PERFORM VALIDATE-AND-INSERT
+         ELSE
+             DISPLAY "Department " DEPTNO " not found - row skipped."
+             MOVE "REJECTED" TO WS-AUDIT-STATUS
+             MOVE "DEPT NOT FOUND" TO WS-AUDIT-REASON
+             PERFORM AUDIT-REJECTED-NO-EMPNO
+         END-IF
+         PERFORM PROMPT-FOR-EMPLOYEE
+     END-PERFORM.
+
+* ----------------------------------------------------------
+* PROMPT-FOR-EMPLOYEE, PROMPT-FOR-ENAME and PROMPT-FOR-JOB enforce
+* the real ODESCR'd ENAME-SIZE/JOB-SIZE column lengths right at the
+* keyboard - re-prompting on overflow - instead of letting a
+* too-long value travel all the way to SQL-INS before it is caught.
+* ----------------------------------------------------------
+ PROMPT-FOR-EMPLOYEE.
+     PERFORM PROMPT-FOR-ENAME.
+     IF ENAME NOT = SPACES
+         PERFORM PROMPT-FOR-JOB
+         DISPLAY ASK-SAL WITH NO ADVANCING
+         ACCEPT SAL
+         DISPLAY ASK-DEPTNO WITH NO ADVANCING
+         ACCEPT DEPTNO
+     END-IF.
+
+ PROMPT-FOR-ENAME.
+     MOVE "Y" TO WS-OVERFLOW-SW.
+     PERFORM UNTIL WS-OVERFLOW-SW NOT = "Y"
+         DISPLAY ASK-EMP WITH NO ADVANCING
+         ACCEPT ENAME
+         IF ENAME = SPACES
+             MOVE "N" TO WS-OVERFLOW-SW
+         ELSE
+             PERFORM CALC-ENAME-LEN
+             IF WS-ENAME-LEN > ENAME-SIZE
+                 MOVE ENAME-SIZE TO ENAME-SIZE-D
+                 DISPLAY "Name too long - max " ENAME-SIZE-D
+                     " characters - re-enter."
+             ELSE
+                 MOVE "N" TO WS-OVERFLOW-SW
+             END-IF
+         END-IF
+     END-PERFORM.
+
+ PROMPT-FOR-JOB.
+     MOVE "Y" TO WS-OVERFLOW-SW.
+     PERFORM UNTIL WS-OVERFLOW-SW NOT = "Y"
+         DISPLAY ASK-JOB WITH NO ADVANCING
+         ACCEPT JOB
+         PERFORM CALC-JOB-LEN
+         IF WS-JOB-LEN > JOB-SIZE
+             MOVE JOB-SIZE TO JOB-SIZE-D
+             DISPLAY "Job too long - max " JOB-SIZE-D
+                 " characters - re-enter."
+         ELSE
+             MOVE "N" TO WS-OVERFLOW-SW
+         END-IF
+     END-PERFORM.
+
+ CALC-ENAME-LEN.
+     MOVE 0 TO WS-ENAME-LEN.
+     MOVE "N" TO WS-LEN-FOUND-SW.
+     PERFORM VARYING WS-LEN-IDX FROM 12 BY -1
+             UNTIL WS-LEN-IDX < 1 OR WS-LEN-FOUND-SW = "Y"
+         IF ENAME(WS-LEN-IDX:1) NOT = SPACE
+             MOVE WS-LEN-IDX TO WS-ENAME-LEN
+             MOVE "Y" TO WS-LEN-FOUND-SW
+         END-IF
+     END-PERFORM.
+
+ CALC-JOB-LEN.
+     MOVE 0 TO WS-JOB-LEN.
+     MOVE "N" TO WS-LEN-FOUND-SW.
+     PERFORM VARYING WS-LEN-IDX FROM 12 BY -1
+             UNTIL WS-LEN-IDX < 1 OR WS-LEN-FOUND-SW = "Y"
+         IF JOB(WS-LEN-IDX:1) NOT = SPACE
+             MOVE WS-LEN-IDX TO WS-JOB-LEN
+             MOVE "Y" TO WS-LEN-FOUND-SW
+         END-IF
+     END-PERFORM.
+
+* ----------------------------------------------------------
+* BATCH-LOAD reads ENAME/JOB/SAL/DEPTNO from BATCH-IN-FILE instead
+* of SYSIN, reusing LOOKUP-DEPT and INSERT-EMPLOYEE's EMPNO
+* assignment/dup-key-retry logic one record at a time. WS-BATCH-SEQNO
+* just numbers the input records for the exception messages below.
+* ----------------------------------------------------------
+ BATCH-LOAD.
+     OPEN INPUT BATCH-IN-FILE.
+     IF BATCH-IN-STATUS NOT = "00"
+         DISPLAY "Unable to open " "CBDEM1.IN" " - batch load skipped."
+     ELSE
+         PERFORM UNTIL BATCH-EOF-SW = "Y"
+             READ BATCH-IN-FILE
+                 AT END
+                     MOVE "Y" TO BATCH-EOF-SW
+                 NOT AT END
+                     ADD 1 TO WS-BATCH-SEQNO
+                     PERFORM PROCESS-BATCH-RECORD
+             END-READ
+         END-PERFORM
+         CLOSE BATCH-IN-FILE
+     END-IF.
+
+ PROCESS-BATCH-RECORD.
+     MOVE BI-ENAME  TO ENAME.
+     MOVE BI-JOB    TO JOB.
+     MOVE BI-SAL    TO SAL.
+     MOVE BI-DEPTNO TO DEPTNO.
+     IF ENAME = SPACES
+         DISPLAY "Record " WS-BATCH-SEQNO
+             ": blank employee name - row skipped."
+         MOVE "REJECTED" TO WS-AUDIT-STATUS
+         MOVE "BLANK NAME" TO WS-AUDIT-REASON
+         PERFORM AUDIT-REJECTED-NO-EMPNO
+     ELSE
+         PERFORM LOOKUP-DEPT
+         IF DEPT-FOUND-SW = "Y"
+             IF BATCH-SW NOT = "Y"
+                 PERFORM SHOW-DEPT-ROSTER
+             END-IF
+             PERFORM VALIDATE-AND-INSERT
+         ELSE
+             DISPLAY "Record " WS-BATCH-SEQNO
+                 ": department " DEPTNO " not found - row skipped."
+             MOVE "REJECTED" TO WS-AUDIT-STATUS
+             MOVE "DEPT NOT FOUND" TO WS-AUDIT-REASON
+             PERFORM AUDIT-REJECTED-NO-EMPNO
+         END-IF
+     END-IF.
+
+* ----------------------------------------------------------
+* LOOKUP-DEPT validates DEPTNO against the DEPT table the same
+* way the interactive flow always has, via SQL-SEL on CURSOR-2.
+* ----------------------------------------------------------
+ LOOKUP-DEPT.
+     MOVE "N" TO DEPT-FOUND-SW.
+     MOVE SPACES TO DNAME.
+     CALL "OSQL3" USING CURSOR-2 SQL-SEL SQL-SEL-L INTEGER ASC.
+     CALL "OBNDRN" USING CURSOR-2 ONE DEPTNO DEPTNO-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-2 ONE DNAME DNAME-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-2 ONE ZERO-A.
+     CALL "OFEN" USING CURSOR-2 ONE.
+     IF C-RC OF CURSOR-2 = ZERO-B
+         MOVE "Y" TO DEPT-FOUND-SW
+     END-IF.
+
+* ----------------------------------------------------------
+* SHOW-DEPT-ROSTER opens CURSOR-5 over SQL-SELROSTER and prints
+* DNAME's current employees (ORDER BY ENAME) so the clerk can
+* visually confirm the DEPTNO just entered is the right one - and
+* spot an obvious duplicate - before the new row is ever inserted.
+* ----------------------------------------------------------
+ SHOW-DEPT-ROSTER.
+     DISPLAY "Current roster for " DNAME " (dept " DEPTNO "):".
+     CALL "OSQL3" USING CURSOR-5 SQL-SELROSTER SQL-SELROSTER-L
+         INTEGER ASC.
+     CALL "OBNDRN" USING CURSOR-5 ONE DEPTNO DEPTNO-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-5 ONE ROSTER-ENAME ENAME-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-5 ONE ZERO-A.
+     MOVE "Y" TO ROSTER-MORE-SW.
+     PERFORM UNTIL ROSTER-MORE-SW NOT = "Y"
+         CALL "OFEN" USING CURSOR-5 ONE
+         IF C-RC OF CURSOR-5 = ZERO-B
+             DISPLAY "  " ROSTER-ENAME
+         ELSE
+             MOVE "N" TO ROSTER-MORE-SW
+         END-IF
+     END-PERFORM.
+
+* ----------------------------------------------------------
+* VALIDATE-AND-INSERT is the single point both the interactive and
+* batch paths call once LOOKUP-DEPT has confirmed the DEPTNO - it
+* runs the duplicate-name check before deciding whether the row is
+* actually inserted.
+* ----------------------------------------------------------
+ VALIDATE-AND-INSERT.
+     MOVE "N" TO INSERT-SKIPPED-SW.
+     PERFORM CHECK-JOB-GRADE.
+     IF JOB-REJECT-SW = "Y"
+         PERFORM DISPLAY-JOB-GRADE-REJECTION
+         MOVE "Y" TO INSERT-SKIPPED-SW
+     ELSE
+         PERFORM CHECK-DUPLICATE-NAME
+         IF DUP-FOUND-SW = "Y"
+             PERFORM HANDLE-DUPLICATE-WARNING
+         END-IF
+     END-IF.
+     IF INSERT-SKIPPED-SW NOT = "Y"
+         PERFORM INSERT-EMPLOYEE
+     END-IF.
+
+* ----------------------------------------------------------
+* CHECK-JOB-GRADE looks JOB up in the JOBGRADE reference table via
+* SQL-SELGRADE and flags the row for rejection if JOB is not a
+* recognized grade or SAL falls outside that grade's MINSAL/MAXSAL
+* band, instead of letting a bad figure go straight into EMP.
+* ----------------------------------------------------------
+ CHECK-JOB-GRADE.
+     MOVE "N" TO GRADE-FOUND-SW.
+     MOVE "N" TO JOB-REJECT-SW.
+     CALL "OSQL3" USING CURSOR-4 SQL-SELGRADE SQL-SELGRADE-L
+         INTEGER ASC.
+     CALL "OBNDRN" USING CURSOR-4 ONE JOB JOB-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-4 ONE GRADE-MINSAL GRADE-SAL-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-4 TWO GRADE-MAXSAL GRADE-SAL-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-4 ONE ZERO-A.
+     CALL "OFEN" USING CURSOR-4 ONE.
+     IF C-RC OF CURSOR-4 = ZERO-B
+         MOVE "Y" TO GRADE-FOUND-SW
+         MOVE FUNCTION NUMVAL(SAL) TO SAL-NUM
+         MOVE FUNCTION NUMVAL(GRADE-MINSAL) TO GRADE-MINSAL-N
+         MOVE FUNCTION NUMVAL(GRADE-MAXSAL) TO GRADE-MAXSAL-N
+         IF SAL-NUM < GRADE-MINSAL-N OR SAL-NUM > GRADE-MAXSAL-N
+             MOVE "Y" TO JOB-REJECT-SW
+         END-IF
+     ELSE
+         MOVE "Y" TO JOB-REJECT-SW
+     END-IF.
+
+ DISPLAY-JOB-GRADE-REJECTION.
+     IF GRADE-FOUND-SW = "Y"
+         DISPLAY ENAME ": salary " SAL " is outside the " JOB
+             " grade band - row rejected."
+         MOVE "SALARY OUT OF GRADE BAND" TO WS-AUDIT-REASON
+     ELSE
+         DISPLAY ENAME ": job " JOB
+             " not found in job-grade table - row rejected."
+         MOVE "JOB NOT FOUND" TO WS-AUDIT-REASON
+     END-IF.
+     MOVE "REJECTED" TO WS-AUDIT-STATUS.
+     PERFORM AUDIT-REJECTED-NO-EMPNO.
+
+* ----------------------------------------------------------
+* CHECK-DUPLICATE-NAME looks the entered ENAME up against current
+* EMP rows via SQL-SELEMP2 (a parameterized companion to the
+* already-declared SQL-SELEMP) so both load paths can flag a likely
+* re-entry of the same person before committing.
+* ----------------------------------------------------------
+ CHECK-DUPLICATE-NAME.
+     MOVE "N" TO DUP-FOUND-SW.
+     CALL "OSQL3" USING CURSOR-3 SQL-SELEMP2 SQL-SELEMP2-L
+         INTEGER ASC.
+     CALL "OBNDRN" USING CURSOR-3 ONE ENAME ENAME-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-3 ONE DUP-ENAME ENAME-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-3 TWO DUP-JOB JOB-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "ODSRBN" USING CURSOR-3 THREE DUP-DEPTNO DEPTNO-L
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-3 ONE ZERO-A.
+     CALL "OFEN" USING CURSOR-3 ONE.
+     IF C-RC OF CURSOR-3 = ZERO-B
+         MOVE "Y" TO DUP-FOUND-SW
+     END-IF.
+
+* ----------------------------------------------------------
+* HANDLE-DUPLICATE-WARNING flashes the warning at the keyboard and
+* asks the operator whether to continue. Batch mode has no operator
+* to answer a Y/N prompt, so a duplicate there is logged as a
+* warning and the row loads anyway.
+* ----------------------------------------------------------
+ HANDLE-DUPLICATE-WARNING.
+     IF BATCH-SW = "Y"
+         DISPLAY ENAME " already on file as " DUP-JOB
+             ", dept " DUP-DEPTNO " - loading anyway (batch mode)."
+         MOVE "WARNING" TO WS-AUDIT-STATUS
+         MOVE "DUPLICATE NAME - LOADED ANYWAY" TO WS-AUDIT-REASON
+         PERFORM AUDIT-REJECTED-NO-EMPNO
+     ELSE
+         DISPLAY ENAME " already on file as " DUP-JOB
+             ", dept " DUP-DEPTNO " - continue? Y/N: " WITH NO
+             ADVANCING
+         ACCEPT DUP-CONTINUE-ANS
+         IF DUP-CONTINUE-ANS NOT = "Y" AND DUP-CONTINUE-ANS NOT = "y"
+             MOVE "Y" TO INSERT-SKIPPED-SW
+             DISPLAY ENAME " entry skipped by operator."
+             MOVE "REJECTED" TO WS-AUDIT-STATUS
+             MOVE "DUPLICATE NAME - OPERATOR DECLINED" TO
+                 WS-AUDIT-REASON
+             PERFORM AUDIT-REJECTED-NO-EMPNO
+         END-IF
+     END-IF.
+
+* ----------------------------------------------------------
+* INSERT-EMPLOYEE gets the next EMPNO from the EMP_EMPNO_SEQ
+* database sequence on every attempt (including dup-key retries)
+* instead of incrementing a MAX(EMPNO) read once at start-up, so
+* two clerks running CBDEM1 at the same time never race on the
+* same number - Oracle guarantees NEXTVAL is unique per caller.
+*
+* A successful insert is committed immediately (COMMIT-INSERT)
+* rather than left for the implicit commit OLOGOF does at the very
+* end of the run, so an abend partway through a run does not roll
+* back hires that were already reported as added.
+* ----------------------------------------------------------
+ INSERT-EMPLOYEE.
+     MOVE "N" TO INSERT-DONE-SW.
+     PERFORM UNTIL INSERT-DONE-SW = "Y"
+         PERFORM GET-NEXT-EMPNO
+         PERFORM EXECUTE-INSERT
+         IF C-RC OF CURSOR-1 = ZERO-B
+             MOVE "Y" TO INSERT-DONE-SW
+             PERFORM COMMIT-INSERT
+             PERFORM DISPLAY-SUCCESS-MESSAGE
+             PERFORM TALLY-HIRE-FOR-SUMMARY
+             MOVE "ADDED" TO WS-AUDIT-STATUS
+             MOVE SPACES TO WS-AUDIT-REASON
+             PERFORM WRITE-AUDIT-RECORD
+         ELSE
+             IF C-RC OF CURSOR-1 NOT = DUP-KEY-ERROR
+                 PERFORM DISPLAY-INSERT-ERROR
+                 MOVE "Y" TO INSERT-DONE-SW
+                 MOVE "Y" TO INSERT-SKIPPED-SW
+                 MOVE "REJECTED" TO WS-AUDIT-STATUS
+                 MOVE ERR-RC-D TO WS-AUDIT-REASON
+                 PERFORM WRITE-AUDIT-RECORD
+             END-IF
+         END-IF
+     END-PERFORM.
+
+ COMMIT-INSERT.
+     CALL "OCOM" USING LDA.
+
+ EXECUTE-INSERT.
+     CALL "OSQL3" USING CURSOR-1 SQL-INS SQL-INS-L INTEGER ASC.
+     CALL "OBNDRV" USING CURSOR-1 EMPNO-N EMPNO-N-L EMPNO
+         EIGHT BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OBNDRV" USING CURSOR-1 ENAME-N ENAME-N-L ENAME
+         ENAME-L BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OBNDRV" USING CURSOR-1 JOB-N JOB-N-L JOB
+         JOB-L BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OBNDRV" USING CURSOR-1 SAL-N SAL-N-L SAL
+         SAL-L BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OBNDRV" USING CURSOR-1 DEPTNO-N DEPTNO-N-L DEPTNO
+         DEPTNO-L BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-1 ONE ZERO-A.
+
+ DISPLAY-SUCCESS-MESSAGE.
+     MOVE EMPNO TO EMPNO-D.
+     DISPLAY ENAME " added to " DNAME
+         " department as employee # " EMPNO-D.
+
+* ----------------------------------------------------------
+* TALLY-HIRE-FOR-SUMMARY/PRINT-RUN-SUMMARY accumulate and then
+* print the end-of-run hire count broken out by DNAME/DEPTNO (req
+* 007), covering both the interactive loop and a batch run.
+* ----------------------------------------------------------
+ TALLY-HIRE-FOR-SUMMARY.
+     MOVE "N" TO WS-SUM-FOUND-SW.
+     PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+             UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 OR WS-SUM-FOUND-SW = "Y"
+         IF WS-SUM-DEPTNO(WS-SUM-IDX) = DEPTNO
+             ADD 1 TO WS-SUM-COUNT(WS-SUM-IDX)
+             MOVE "Y" TO WS-SUM-FOUND-SW
+         END-IF
+     END-PERFORM.
+     IF WS-SUM-FOUND-SW NOT = "Y" AND WS-SUMMARY-COUNT < 50
+         ADD 1 TO WS-SUMMARY-COUNT
+         MOVE DEPTNO TO WS-SUM-DEPTNO(WS-SUMMARY-COUNT)
+         MOVE DNAME  TO WS-SUM-DNAME(WS-SUMMARY-COUNT)
+         MOVE 1      TO WS-SUM-COUNT(WS-SUMMARY-COUNT)
+     END-IF.
+     ADD 1 TO WS-TOTAL-HIRES.
+
+ PRINT-RUN-SUMMARY.
+     MOVE WS-TOTAL-HIRES TO WS-TOTAL-HIRES-D.
+     DISPLAY SPACES.
+     DISPLAY "===== Hire Summary =====".
+     DISPLAY "Total hires this run: " WS-TOTAL-HIRES-D.
+     PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+             UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+         MOVE WS-SUM-COUNT(WS-SUM-IDX) TO WS-SUM-COUNT-D
+         DISPLAY "  " WS-SUM-DNAME(WS-SUM-IDX)
+             " (dept " WS-SUM-DEPTNO(WS-SUM-IDX) "): "
+             WS-SUM-COUNT-D " hire(s)."
+     END-PERFORM.
+
+* ----------------------------------------------------------
+* DESCRIBE-COLUMNS parses (but does not execute) SQL-SELEMP
+* and SQL-SEL so ODESCR can report the real ENAME/JOB/DNAME
+* column widths rather than relying on hard-coded lengths.
+* ----------------------------------------------------------
+ DESCRIBE-COLUMNS.
+     CALL "OSQL3" USING CURSOR-1 SQL-SELEMP SQL-SELEMP-L
+         INTEGER ASC.
+     CALL "ODESCR" USING CURSOR-1 ONE CBUF-L CBUF ENAME-SIZE
+         FMT-TYPE FMT FMT-L ZERO-B.
+     CALL "ODESCR" USING CURSOR-1 TWO CBUF-L CBUF JOB-SIZE
+         FMT-TYPE FMT FMT-L ZERO-B.
+     CALL "OSQL3" USING CURSOR-2 SQL-SEL SQL-SEL-L INTEGER ASC.
+     CALL "ODESCR" USING CURSOR-2 ONE CBUF-L CBUF DNAME-SIZE
+         FMT-TYPE FMT FMT-L ZERO-B.
+
+* ----------------------------------------------------------
+* GET-NEXT-EMPNO fetches EMP_EMPNO_SEQ.NEXTVAL fresh on every
+* call - see INSERT-EMPLOYEE, which calls this once per attempt
+* rather than just once at start-up.
+* ----------------------------------------------------------
+ GET-NEXT-EMPNO.
+     CALL "OSQL3" USING CURSOR-1 SQL-NEXTEMPNO SQL-NEXTEMPNO-L
+         INTEGER ASC.
+     CALL "ODSRBN" USING CURSOR-1 ONE EMPNO EIGHT
+         BY CONTENT ZERO-B BY CONTENT ZERO-B BY CONTENT ZERO-B
+         BY CONTENT ZERO-B BY CONTENT ZERO-B.
+     CALL "OEXN" USING CURSOR-1 ONE ZERO-A.
+     CALL "OFEN" USING CURSOR-1 ONE.
+
+* ----------------------------------------------------------
+* APPLY-LOGON-PARM overrides the CBLOGON copybook's compiled-in
+* USER-ID/PSW with a "USERID/PASSWORD" JCL PARM when the caller
+* supplied one, so the same load can run against QA or PROD
+* without a recompile. USER-ID-L/PSW-L are recomputed either way
+* since CBLOGON's lengths only match the copybook's own defaults.
+* ----------------------------------------------------------
+ APPLY-LOGON-PARM.
+     IF LS-PARM-LEN > 0
+         MOVE "Y" TO LOGON-PARM-SW
+         MOVE SPACES TO USER-ID
+         MOVE SPACES TO PSW
+         UNSTRING LS-PARM-TEXT(1:LS-PARM-LEN) DELIMITED BY "/"
+             INTO USER-ID PSW
+         END-UNSTRING
+     END-IF.
+     PERFORM CALC-USERID-LEN.
+     PERFORM CALC-PSW-LEN.
+     IF LOGON-PARM-SW = "Y"
+         DISPLAY "Logon overridden by PARM - connecting as "
+             USER-ID(1:USER-ID-L) "."
+     END-IF.
+
+ CALC-USERID-LEN.
+     MOVE 0 TO USER-ID-L.
+     MOVE "N" TO WS-LEN-FOUND-SW.
+     PERFORM VARYING WS-LEN-IDX FROM 10 BY -1
+             UNTIL WS-LEN-IDX < 1 OR WS-LEN-FOUND-SW = "Y"
+         IF USER-ID(WS-LEN-IDX:1) NOT = SPACE
+             MOVE WS-LEN-IDX TO USER-ID-L
+             MOVE "Y" TO WS-LEN-FOUND-SW
+         END-IF
+     END-PERFORM.
+
+ CALC-PSW-LEN.
+     MOVE 0 TO PSW-L.
+     MOVE "N" TO WS-LEN-FOUND-SW.
+     PERFORM VARYING WS-LEN-IDX FROM 10 BY -1
+             UNTIL WS-LEN-IDX < 1 OR WS-LEN-FOUND-SW = "Y"
+         IF PSW(WS-LEN-IDX:1) NOT = SPACE
+             MOVE WS-LEN-IDX TO PSW-L
+             MOVE "Y" TO WS-LEN-FOUND-SW
+         END-IF
+     END-PERFORM.
+
+ CONNECT-TO-ORACLE.
+     MOVE SPACES TO HDA.
+     CALL "OLON" USING LDA HDA USER-ID USER-ID-L PSW PSW-L
+         CONN CONN-L CONN-MODE.
+
+ OPEN-SQL-CURSORS.
+     CALL "OOPEN" USING CURSOR-1 LDA.
+     CALL "OOPEN" USING CURSOR-2 LDA.
+     CALL "OOPEN" USING CURSOR-3 LDA.
+     CALL "OOPEN" USING CURSOR-4 LDA.
+     CALL "OOPEN" USING CURSOR-5 LDA.
+
+ CLOSE-SQL-CURSORS.
+     CALL "OCLOSE" USING CURSOR-1.
+     CALL "OCLOSE" USING CURSOR-2.
+     CALL "OCLOSE" USING CURSOR-3.
+     CALL "OCLOSE" USING CURSOR-4.
+     CALL "OCLOSE" USING CURSOR-5.
+
+ DISCONNECT-FROM-ORACLE.
+     CALL "OLOGOF" USING LDA.
+
+ DISPLAY-ORA-ERROR.
+     MOVE LDA-RC TO ERR-RC.
+     MOVE ERR-RC TO ERR-RC-D.
+     DISPLAY "ORACLE ERROR - RETURN CODE: " ERR-RC-D.
+
+* DISPLAY-INSERT-ERROR reports the failing cursor's own C-RC OF
+* CURSOR-1 rather than DISPLAY-ORA-ERROR's LDA-RC (the connect-time
+* return code, which has nothing to do with why EXECUTE-INSERT just
+* failed) so the terminal message and the audit record both carry
+* the real Oracle error for the row that was rejected.
+ DISPLAY-INSERT-ERROR.
+     MOVE C-RC OF CURSOR-1 TO ERR-RC.
+     MOVE ERR-RC TO ERR-RC-D.
+     DISPLAY "ORACLE ERROR - RETURN CODE: " ERR-RC-D.
+
+* ----------------------------------------------------------
+* Audit trail (timestamp, connected USER-ID as the operator id,
+* EMPNO, ENAME, DEPTNO, AU-STATUS/AU-REASON) - appended for every
+* add attempt, successful or rejected, independent of the
+* transient terminal message. Callers set WS-AUDIT-STATUS and
+* WS-AUDIT-REASON before PERFORM WRITE-AUDIT-RECORD; EMPNO is
+* whatever GET-NEXT-EMPNO last assigned, or zero if the row was
+* rejected before an EMPNO was ever drawn.
+* ----------------------------------------------------------
+* OPEN-AUDIT-LOG tries OPEN EXTEND first (the common case, appending
+* to an audit file from a prior run); status 35 means CBDEM1.AUD
+* does not exist yet, so the first run on a fresh system creates it
+* with OPEN OUTPUT instead of leaving the audit trail disabled.
+ OPEN-AUDIT-LOG.
+     OPEN EXTEND AUDIT-FILE.
+     IF AUDIT-STATUS = "35"
+         OPEN OUTPUT AUDIT-FILE
+     END-IF.
+     IF AUDIT-STATUS NOT = "00"
+         DISPLAY "Unable to open " "CBDEM1.AUD"
+             " - audit trail disabled for this run."
+     END-IF.
+
+ WRITE-AUDIT-RECORD.
+     IF AUDIT-STATUS = "00"
+         MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+         MOVE USER-ID              TO AU-USERID
+         MOVE EMPNO                TO AU-EMPNO
+         MOVE ENAME                 TO AU-ENAME
+         MOVE DEPTNO                TO AU-DEPTNO
+         MOVE WS-AUDIT-STATUS       TO AU-STATUS
+         MOVE WS-AUDIT-REASON       TO AU-REASON
+         WRITE AUDIT-RECORD
+     END-IF.
+
+ AUDIT-REJECTED-NO-EMPNO.
+     MOVE 0 TO EMPNO.
+     PERFORM WRITE-AUDIT-RECORD.
+
+ CLOSE-AUDIT-LOG.
+     IF AUDIT-STATUS = "00"
+         CLOSE AUDIT-FILE
+     END-IF.
