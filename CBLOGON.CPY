@@ -0,0 +1,11 @@
+* ----------------------------------------------------------
+* CBLOGON - default ORACLE logon credentials shared by the
+* personnel-database programs. Compiled-in as a fallback only;
+* CBDEM1 overrides USER-ID/PSW at run time from a "USERID/PASSWORD"
+* JCL PARM when one is supplied (see APPLY-LOGON-PARM), so pointing
+* the same load at QA or PROD no longer needs a recompile.
+*-----------------------------------------------------------
+ 77   USER-ID            PIC X(10) VALUE "SCOTT".
+ 77   USER-ID-L          PIC S9(9) VALUE 5 COMP.
+ 77   PSW                PIC X(10) VALUE "tiger".
+ 77   PSW-L              PIC S9(9) VALUE 5 COMP.
